@@ -1,6 +1,24 @@
        program-id. tests.
 
+       environment division.
+       input-output section.
+       file-control.
+           copy tresfc.
+           copy tjsonfc.
+           copy tseedfc.
+           copy tsnapfc.
+           copy tbasefc.
+           copy tcasefc.
+
        data division.
+       file section.
+       copy tresfd.
+       copy tjsonfd.
+       copy tseedfd.
+       copy tsnapfd.
+       copy tbasefd.
+       copy tcasefd.
+
        working-storage section.
        01  i           pic 9(8).
        01  n           pic 9(2).
