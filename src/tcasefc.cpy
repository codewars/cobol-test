@@ -0,0 +1,3 @@
+           select case-data-file assign to dynamic case-data-file-path
+               organization line sequential
+               file status case-data-file-status.
