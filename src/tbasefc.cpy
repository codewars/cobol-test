@@ -0,0 +1,3 @@
+           select baseline-file assign to dynamic baseline-file-path
+               organization line sequential
+               file status baseline-file-status.
