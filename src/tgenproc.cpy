@@ -0,0 +1,99 @@
+      *>  Uniform random value shaped like PIC
+      *>  s9(gen-picture-digits)v9(gen-picture-decimals). replaces the
+      *>  per-kata "compute n = function random() * 20" one-liners with
+      *>  a single shared paragraph driven off the field's digit counts.
+       generate-random-numeric.
+           compute gen-decimal-scale = 10 ** gen-picture-decimals
+           compute gen-digit-span =
+               10 ** (gen-picture-digits + gen-picture-decimals) - 1
+           compute gen-combined-draw =
+               function random() * gen-digit-span
+           compute gen-numeric-result =
+               gen-combined-draw / gen-decimal-scale
+           .
+
+      *>  Same shape, COMP-3 packed-decimal result, for katas
+      *>  whose LINKAGE SECTION takes packed-decimal arguments.
+       generate-random-comp3.
+           perform generate-random-numeric
+           move gen-numeric-result to gen-comp3-result
+           .
+
+      *>  Boundary values instead of uniform sampling: 0, the
+      *>  largest value the digit count allows, 1, and max-1. caller
+      *>  increments gen-boundary-index 0 thru 3 (e.g. inside the same
+      *>  perform varying loop the random generator replaces) and calls
+      *>  this once per iteration; wraps automatically after index 3.
+       generate-boundary-numeric.
+           compute gen-decimal-scale = 10 ** gen-picture-decimals
+           compute gen-digit-span =
+               10 ** (gen-picture-digits + gen-picture-decimals) - 1
+           compute gen-boundary-max = gen-digit-span / gen-decimal-scale
+           evaluate gen-boundary-index
+               when 0
+                   move 0 to gen-numeric-result
+               when 1
+                   move gen-boundary-max to gen-numeric-result
+               when 2
+                   compute gen-numeric-result = 1 / gen-decimal-scale
+               when other
+                   compute gen-numeric-result =
+                       gen-boundary-max - (1 / gen-decimal-scale)
+           end-evaluate
+           .
+
+      *>  generalizes example_hello/tests.cbl's random-string paragraph:
+      *>  a null-terminated string of 1 thru gen-string-max-length
+      *>  characters drawn from gen-char-pool.
+       generate-random-string.
+           move low-values to gen-string-result
+           compute gen-string-length =
+               function random() * (gen-string-max-length - 1) + 1
+           perform varying gen-string-index from 1 by 1
+                   until gen-string-index > gen-string-length
+               compute gen-pool-index =
+                   function random() * gen-char-pool-length + 1
+               move gen-char-pool(gen-pool-index:1)
+                   to gen-string-result(gen-string-index:1)
+           end-perform
+           .
+
+      *>  Boundary strings: empty and max-length, alternating
+      *>  on gen-boundary-index odd/even the same way the numeric
+      *>  boundary generator cycles on 0 thru 3.
+       generate-boundary-string.
+           move low-values to gen-string-result
+           if function mod(gen-boundary-index 2) = 0
+               move 0 to gen-string-length
+           else
+               move gen-string-max-length to gen-string-length
+               perform varying gen-string-index from 1 by 1
+                       until gen-string-index > gen-string-length
+                   compute gen-pool-index =
+                       function mod(gen-string-index
+                           gen-char-pool-length) + 1
+                   move gen-char-pool(gen-pool-index:1)
+                       to gen-string-result(gen-string-index:1)
+               end-perform
+           end-if
+           .
+
+      *>  UTF-8 variant of generate-random-string: draws
+      *>  whole (2-byte) characters from gen-utf8-pool so multi-byte
+      *>  submitter names/sample data are exercised, not just ASCII.
+       generate-utf8-string.
+           move low-values to gen-string-result
+           compute gen-string-length =
+               function random() * (gen-string-max-length - 1) + 1
+           perform varying gen-string-index from 1 by 1
+                   until gen-string-index > gen-string-length
+      *>  truncate to a whole character index first, then step by 2
+      *>  bytes - doing the multiply-by-2 before truncating could land
+      *>  the byte offset in the middle of a 2-byte UTF-8 character.
+               compute gen-utf8-char-index =
+                   function random() * gen-utf8-char-count
+               compute gen-pool-index = (gen-utf8-char-index * 2) + 1
+               move gen-utf8-pool(gen-pool-index:2)
+                   to gen-string-result((gen-string-index * 2) - 1:2)
+           end-perform
+           .
