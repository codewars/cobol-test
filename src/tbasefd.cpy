@@ -0,0 +1,4 @@
+       fd  baseline-file.
+       01  baseline-record.
+           05 baseline-case-in pic x(80).
+           05 baseline-ms-in   pic 9(8).
