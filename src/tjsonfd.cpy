@@ -0,0 +1,2 @@
+       fd  json-file.
+       01  json-record pic x(400).
