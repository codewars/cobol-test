@@ -0,0 +1,3 @@
+           select audit-file assign to dynamic audit-file-path
+               organization line sequential
+               file status audit-file-status.
