@@ -0,0 +1,29 @@
+      *>  Compare two OCCURS tables index by index and report
+      *>  the first index that diverges. copy into the procedure
+      *>  division with replacing:
+      *>    copy texptable replacing
+      *>        ==actual-table== by ==result-table==
+      *>        ==expected-table== by ==expected-table==
+      *>        ==table-length== by ==10==.
+      *>  table-index must be declared by the caller, pic 9(4) comp.
+       expect-table.
+           move 0 to table-index
+           move 'n' to table-mismatch-switch
+           perform varying table-index from 1 by 1
+                   until table-index > table-length
+               if actual-table(table-index)
+                       not = expected-table(table-index)
+                   move 'y' to table-mismatch-switch
+                   move table-index to table-mismatch-index
+                   move 999 to table-index
+               end-if
+           end-perform
+           if table-mismatch-switch = 'n'
+               move spaces to assertion-message
+               perform assert-true
+           else
+               string 'tables diverge at index ' table-mismatch-index
+                   into assertion-message
+               perform assert-false
+           end-if
+           .
