@@ -0,0 +1,4 @@
+       fd  case-data-file.
+       01  case-data-record.
+           05 case-input-in     pic x(20).
+           05 case-expected-in  pic x(20).
