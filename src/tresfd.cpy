@@ -0,0 +1,2 @@
+       fd  results-file.
+       01  results-record pic x(250).
