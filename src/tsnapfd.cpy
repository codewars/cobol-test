@@ -0,0 +1,4 @@
+       fd  snapshot-file.
+       01  snapshot-record.
+           05 snapshot-key-in   pic x(80).
+           05 snapshot-value-in pic x(200).
