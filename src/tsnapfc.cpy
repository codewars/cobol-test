@@ -0,0 +1,3 @@
+           select snapshot-file assign to dynamic snapshot-file-path
+               organization line sequential
+               file status snapshot-file-status.
