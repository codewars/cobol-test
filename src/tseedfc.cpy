@@ -0,0 +1,3 @@
+           select seed-file assign to dynamic seed-file-path
+               organization line sequential
+               file status seed-file-status.
