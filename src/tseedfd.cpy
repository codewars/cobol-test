@@ -0,0 +1,2 @@
+       fd  seed-file.
+       01  seed-out-record pic 9(10).
