@@ -1,29 +1,53 @@
+       begin-tests.
+           move 0 to run-fail-count
+           move 0 to group-pass-count group-fail-count group-case-count
+           move 0 to group-case-pass-count
+           move 'n' to case-failed-switch
+           move 'n' to group-invalid-switch
            perform end-test-group
            goback.
-       
+
        end-tests.
            perform end-test-group
+           move run-fail-count to return-code
            goback.
-       
+
        assert-true.
            if assertion-message = spaces
                move "Test Passed" to assertion-message
            end-if
-           display "<PASSED::>" assertion-message
+           add 1 to group-pass-count
+           display function trim(tag-passed) " " assertion-message
            .
 
        assert-false.
            if assertion-message = spaces
                move "Test Failed" to assertion-message
            end-if
-           display "<FAILED::>" assertion-message
+           if expect-source-line not = 0
+               string function trim(assertion-message)
+                      ' [testcase: ' function trim(test-case-title)
+                      ', line ' expect-source-line ']'
+                   into assertion-message
+               move 0 to expect-source-line
+           end-if
+           set case-failed to true
+           add 1 to group-fail-count
+           add 1 to run-fail-count
+           display function trim(tag-failed) " " assertion-message
            .
 
        begin-test-group.
            perform end-test-group
            accept group-start-time from time
-           display "<DESCRIBE::>" group-title
+           inspect group-title replacing all low-value by space
+           display function trim(tag-describe) " " group-title
+           move 0 to group-pass-count group-fail-count group-case-count
+           move 0 to group-case-pass-count
+           move 'n' to group-invalid-switch
+           move group-title to group-title-snapshot
            set group-open to true
+           perform group-setup-hook
            .
 
        end-test-group.
@@ -32,17 +56,78 @@
                accept time-end from time
                move group-start-time to time-start
                perform compute-time-diff
-               display "<COMPLETEDIN::>" 
+               display function trim(tag-completedin) " "
                        function trim(time-diff-display)
+               perform group-teardown-hook
+               perform check-group-case-count
+               perform check-group-pass-threshold
+               perform display-group-summary
            end-if
            set group-closed to true
            .
 
+      *>  Guard against a testsuite opening too few - or, with
+      *>  max-cases-per-group set above zero, too many - testcases,
+      *>  mirroring tproc's check-group-case-count.
+       check-group-case-count.
+           if group-case-count < min-cases-per-group
+               set group-is-invalid to true
+               display function trim(tag-invalid) ' '
+                       group-title-snapshot
+                       ' opened only ' group-case-count
+                       ' testcase(s), minimum is ' min-cases-per-group
+           end-if
+           if max-cases-per-group > 0
+                   and group-case-count > max-cases-per-group
+               set group-is-invalid to true
+               display function trim(tag-invalid) ' '
+                       group-title-snapshot
+                       ' opened ' group-case-count
+                       ' testcase(s), maximum is ' max-cases-per-group
+           end-if
+           if group-is-invalid
+               add 1 to run-fail-count
+           end-if
+           .
+
+      *>  Grade the group against group-pass-threshold-pct
+      *>  instead of demanding every case pass, mirroring tproc.
+       check-group-pass-threshold.
+           move 'n' to group-below-threshold-switch
+           if group-case-count > 0
+               compute group-pass-pct =
+                   (group-pass-count * 100) / group-case-count
+               if group-pass-pct < group-pass-threshold-pct
+                   set group-below-threshold to true
+                   add 1 to run-fail-count
+                   display '<THRESHOLD-FAIL::> ' group-title-snapshot
+                           ' ' group-pass-pct
+                           '% passed, needed ' group-pass-threshold-pct
+                           '%'
+               end-if
+           end-if
+           .
+
+       display-group-summary.
+           move spaces to group-summary-line
+           move group-case-pass-count to group-case-pass-display
+           move group-case-count to group-case-count-display
+           string function trim(group-title-snapshot) ': '
+                  function trim(group-case-pass-display) '/'
+                  function trim(group-case-count-display)
+                  ' passed'
+               delimited by size into group-summary-line
+           display function trim(group-summary-line)
+           .
+
        begin-test-case.
            perform end-test-case
            accept test-start-time from time
-           display "<IT::>" test-case-title
+           inspect test-case-title replacing all low-value by space
+           display function trim(tag-it) " " test-case-title
            set test-case-open to true
+           add 1 to group-case-count
+           move 'n' to case-failed-switch
            .
 
        end-test-case.
@@ -50,8 +135,12 @@
                accept time-end from time
                move test-start-time to time-start
                perform compute-time-diff
-               display "<COMPLETEDIN::>"
+               display function trim(tag-completedin) " "
                        function trim(time-diff-display)
+               perform check-performance-baseline
+               if not case-failed
+                   add 1 to group-case-pass-count
+               end-if
            end-if
            set test-case-closed to true
            .
@@ -68,9 +157,172 @@
            move time-difference to time-diff-display
            .
 
+      *>  Write/read back the seed so a failing overnight run
+      *>  can be reproduced exactly, mirroring tproc's set-random-seed.
        set-random-seed.
-           if random-seed = 0
-               accept random-seed from time
+           if seed-file-enabled and seed-record not = 0
+               move seed-record to random-seed
+           else
+               if random-seed = 0
+                   accept random-seed from time
+               end-if
            end-if
            compute tmp-numeric-value = function random(random-seed)
+           perform write-seed-record
+           .
+
+       write-seed-record.
+           if seed-file-enabled
+               open output seed-file
+               move random-seed to seed-out-record
+               write seed-out-record
+               close seed-file
+           end-if
+           .
+
+       read-recorded-seed.
+           move 0 to seed-record
+           if seed-file-enabled
+               open input seed-file
+               if seed-file-status = '00'
+                   read seed-file into seed-record
+               end-if
+               close seed-file
+           end-if
+           .
+
+      *>  Compare this testcase's elapsed time against a
+      *>  recorded baseline, mirroring tproc's baseline paragraph.
+       check-performance-baseline.
+           if baseline-enabled
+               perform read-baseline-record
+               if baseline-was-found and baseline-prior-ms > 0
+                   compute baseline-ratio =
+                       time-difference / baseline-prior-ms
+                   if baseline-ratio > 3
+                       display '<REGRESSION::>' test-case-title
+                               ' now ' baseline-ratio 'x baseline'
+                   end-if
+               end-if
+               perform write-baseline-record
+           end-if
+           .
+
+       read-baseline-record.
+           move 'n' to baseline-found-switch
+           move 'n' to baseline-eof-switch
+           open input baseline-file
+           if baseline-file-status = '00'
+               perform read-next-baseline-record
+                   until baseline-eof or baseline-was-found
+           end-if
+           close baseline-file
+           .
+
+       read-next-baseline-record.
+           read baseline-file
+               at end set baseline-eof to true
+               not at end
+                   if baseline-case-in = test-case-title
+                       move baseline-ms-in to baseline-prior-ms
+                       set baseline-was-found to true
+                   end-if
+           end-read
+           .
+
+       write-baseline-record.
+           open extend baseline-file
+           if baseline-file-status not = '00'
+               open output baseline-file
+           end-if
+           move test-case-title to baseline-case-in
+           move time-difference to baseline-ms-in
+           write baseline-record
+           close baseline-file
+           .
+
+      *>  Swap the console tag literals for a translated set,
+      *>  mirroring tproc's set-tag-language.
+       set-tag-language.
+           evaluate tag-language
+               when 'es'
+                   move '<DESCRIBIR::>'   to tag-describe
+                   move '<PRUEBA::>'      to tag-it
+                   move '<APROBADO::>'    to tag-passed
+                   move '<FALLIDO::>'     to tag-failed
+                   move '<COMPLETADO::>'  to tag-completedin
+               when other
+                   continue
+           end-evaluate
+           .
+
+      *>  Default no-op suite hooks. a kata that needs per-
+      *>  suite setup/teardown overrides one or both by copying pdtests
+      *>  with replacing, the same way tproc is overridden.
+       group-setup-hook.
+           continue
+           .
+
+       group-teardown-hook.
+           continue
+           .
+
+      *>  Assert the program under test signalled an error
+      *>  condition instead of returning normally, mirroring tproc.
+       expect-raises.
+           if raise-actual-code = raise-expected-code
+               move spaces to assertion-message
+               perform assert-true
+           else
+               string 'expected abnormal code ' raise-expected-code
+                      ' but got ' raise-actual-code
+                   into assertion-message
+               perform assert-false
+           end-if
+           .
+
+      *>  Edit currency-amount per currency-locale into
+      *>  currency-formatted, mirroring tproc's format-currency - the
+      *>  eu locale swaps separators then appends a trailing euro sign
+      *>  so the eu output carries a currency symbol too, the same as
+      *>  currency-display-us's leading dollar sign does for 'us'.
+       format-currency.
+           evaluate currency-locale
+               when 'eu'
+                   move currency-amount to currency-display-plain
+      *>  three separate inspects, not one with three replacing
+      *>  phrases - a single inspect scans the field once, so a ','
+      *>  already turned '~' never gets picked back up later in that
+      *>  same statement by the '~' by '.' phrase.
+                   inspect currency-display-plain
+                       replacing all '.' by '~'
+                   inspect currency-display-plain
+                       replacing all ',' by '.'
+                   inspect currency-display-plain
+                       replacing all '~' by ','
+                   string function trim(currency-display-plain) '€'
+                       delimited by size into currency-formatted
+               when other
+                   move currency-amount to currency-display-us
+                   move currency-display-us to currency-formatted
+           end-evaluate
+           .
+
+      *>  Confirm this copy of ddtests/pdtests agrees with
+      *>  whichever copy of tdata/tproc is linked into the same run,
+      *>  if any; move the other side's harness-protocol-version (not
+      *>  its tdata-version label) into harness-other-version before
+      *>  performing this - see tproc's check-harness-version.
+       check-harness-version.
+           move 'n' to harness-version-ok-switch
+           if harness-other-version = spaces
+               or harness-other-version = harness-protocol-version
+               set harness-versions-match to true
+           else
+               display '<VERSION-MISMATCH::> harness B is '
+                       ddtests-version ' (protocol '
+                       function trim(harness-protocol-version)
+                       ') but harness A reports protocol '
+                       harness-other-version
+           end-if
            .
