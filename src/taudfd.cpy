@@ -0,0 +1,9 @@
+       fd  audit-file.
+       01  audit-record.
+           05 aud-candidate-id-in pic x(20).
+           05 aud-kata-name-in    pic x(20).
+           05 aud-timestamp-in    pic x(14).
+           05 aud-seed-in         pic x(10).
+           05 aud-pass-count-in   pic x(6).
+           05 aud-fail-count-in   pic x(6).
+           05 aud-git-rev-in      pic x(12).
