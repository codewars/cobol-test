@@ -0,0 +1,29 @@
+      *>  Kata catalog: one line per kata naming its
+      *>  folder, PROGRAM-ID, LINKAGE parameter layout, difficulty and
+      *>  topic category. batch/kata-catalog.txt is the data; this is
+      *>  the working-storage side a reader/filter program copies.
+       01  catalog-file-path    pic x(100)
+                                 value 'batch/kata-catalog.txt'.
+       01  catalog-file-status  pic x(2) value spaces.
+       01  catalog-eof-switch   pic x value 'n'.
+           88 catalog-eof       value 'y'.
+
+       01  cat-kata-name        pic x(20).
+       01  cat-program-id       pic x(30).
+       01  cat-param-layout     pic x(40).
+       01  cat-difficulty       pic x(10).
+       01  cat-category         pic x(20).
+
+      *>  Number of items the target PROGRAM-ID's LINKAGE SECTION
+      *>  takes on its USING clause; the linkage-convention preflight
+      *>  (batch/validate-linkage.sh) compares this against what it
+      *>  counts in the submitted solution.cbl before the first
+      *>  testcase runs, so a mismatched submission fails fast with a
+      *>  clear message instead of corrupting memory mid-run.
+       01  cat-param-count      pic 9(3).
+
+      *>  Smoke-test subset filter; blank means "no filter"
+       01  cat-filter-difficulty pic x(10) value spaces.
+       01  cat-filter-category   pic x(20) value spaces.
+       01  cat-filter-match-switch pic x value 'n'.
+           88 cat-filter-matches value 'y'.
