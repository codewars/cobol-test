@@ -0,0 +1,21 @@
+      *>  Assert a FILE STATUS matched what the testcase
+      *>  expected, then optionally assert on the record content too.
+      *>  move the status the kata's FILE-CONTROL entry reported into
+      *>  actual-file-status and the status you expected into
+      *>  expected-file-status before performing this.
+       expect-file-status.
+           if actual-file-status = expected-file-status
+               move spaces to assertion-message
+               perform assert-true
+           else
+               string 'expected file status ' expected-file-status
+                      ' but got ' actual-file-status
+                   into assertion-message
+               perform assert-false
+           end-if
+           .
+
+      *>  to assert on the record read back, move the record and the
+      *>  expected record into diff-actual/diff-expected (padded to
+      *>  200 bytes) and perform build-diff-message from tproc - the
+      *>  same structured diff used for string mismatches.
