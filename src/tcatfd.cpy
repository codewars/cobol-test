@@ -0,0 +1,11 @@
+       fd  catalog-file.
+       01  catalog-record.
+           05 cat-kata-name-in    pic x(20).
+           05 cat-program-id-in   pic x(30).
+           05 cat-param-layout-in pic x(40).
+           05 cat-difficulty-in   pic x(10).
+           05 cat-category-in     pic x(20).
+      *>  Linkage item count, appended after category so
+      *>  existing readers that only use the first five fields are
+      *>  unaffected.
+           05 cat-param-count-in  pic 9(3).
