@@ -0,0 +1,60 @@
+      *>  Shared, config-driven random/boundary test data
+      *>  generator. "config-driven PICTURE-clause-aware" here means
+      *>  the caller describes the field's shape with gen-picture-
+      *>  digits/gen-picture-decimals (the digit counts a PICTURE 9(n)
+      *>  or 9(n)v9(m) clause carries) rather than every kata's
+      *>  tests.cbl hand-rolling its own random() * <literal> call.
+       01  gen-picture-digits    pic 9(2) value 5.
+       01  gen-picture-decimals  pic 9(2) value 0.
+       01  gen-numeric-result    pic s9(10)v9(4).
+
+      *>  gen-decimal-scale (10 ** gen-picture-decimals) has to land
+      *>  in its own field before it's used as a divisor, and gen-
+      *>  digit-span (the combined digits+decimals span) before it's
+      *>  multiplied by FUNCTION RANDOM - computing an exponent and a
+      *>  division or multiplication in the same statement truncates
+      *>  the result instead of carrying the fractional digits
+      *>  through. One random draw over the combined span, then
+      *>  divided down by gen-decimal-scale, places the decimal point
+      *>  - drawing the integer and fractional parts as two separate
+      *>  FUNCTION RANDOM calls summed together loses the second call.
+       01  gen-decimal-scale     pic 9(8) value 1.
+       01  gen-digit-span        pic s9(10)v9(4).
+       01  gen-combined-draw     pic s9(10)v9(4).
+
+      *>  Packed-decimal (COMP-3) variant of the same range
+       01  gen-comp3-result      pic s9(10)v9(4) comp-3.
+
+      *>  Boundary values cycle 0/min/max/max-1 instead of
+      *>  uniform random; gen-boundary-index is the caller's loop
+      *>  counter (0 thru 3) and wraps every 4 calls.
+       01  gen-boundary-index    pic 9(2) value 0.
+       01  gen-boundary-max      pic s9(10)v9(4).
+
+      *>  string generation - mirrors example_hello/tests.cbl's
+      *>  random-string paragraph, parameterised instead of hardcoded.
+      *>  gen-char-pool is sized larger than the default alphabet so a
+      *>  kata can COPY REPLACING a longer pool in; gen-char-pool-
+      *>  length is the usable content length (same pairing as gen-
+      *>  utf8-pool/gen-utf8-char-count below) - a kata that replaces
+      *>  gen-char-pool must update this too, since FUNCTION LENGTH on
+      *>  the padded field would count the trailing spaces as pool
+      *>  entries and draw blanks into the generated string.
+       01  gen-char-pool         pic x(100) value
+           'abcdefghijklmnopqrstuvwxyzABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01  gen-char-pool-length  pic 9(3) value 52.
+       01  gen-string-max-length pic 9(3) value 20.
+       01  gen-string-length     pic 9(3) value 0.
+       01  gen-string-result     pic x(200).
+       01  gen-string-index      pic 9(3) value 0.
+       01  gen-pool-index        pic 9(3) value 0.
+
+      *>  UTF-8 string generation. the pool holds two-byte
+      *>  UTF-8 characters only (Latin-1 Supplement range) so a fixed
+      *>  stride of 2 bytes per character keeps the indexing simple;
+      *>  gen-utf8-char-count is the pool's character count, not its
+      *>  byte length.
+       01  gen-utf8-pool         pic x(54) value
+           'áéíóúñÁÉÍÓÚÑàèìòùâêîôûäëïöü'.
+       01  gen-utf8-char-count   pic 9(2) value 27.
+       01  gen-utf8-char-index   pic 9(2) value 0.
