@@ -0,0 +1,3 @@
+           select results-file assign to dynamic results-file-path
+               organization line sequential
+               file status results-file-status.
