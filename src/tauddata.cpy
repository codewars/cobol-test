@@ -0,0 +1,34 @@
+      *>  Candidate/run audit trail: one fixed-width record per
+      *>  kata per batch run, appended by batch/run-all-katas.sh and
+      *>  read back by batch/trend-report.cbl. aud-git-rev-in
+      *>  pins each run to the repo revision it was built from, so a
+      *>  pass-rate shift can be correlated against exactly which
+      *>  copybook/example revision was in place at the time.
+       01  audit-file-path    pic x(100)
+                               value 'batch/audit-trail.txt'.
+       01  audit-file-status  pic x(2) value spaces.
+       01  audit-eof-switch   pic x value 'n'.
+           88 audit-eof       value 'y'.
+
+       01  aud-candidate-id   pic x(20).
+       01  aud-kata-name      pic x(20).
+       01  aud-timestamp      pic x(14).
+       01  aud-seed           pic x(10).
+       01  aud-pass-count     pic 9(6).
+       01  aud-fail-count     pic 9(6).
+       01  aud-git-rev        pic x(12).
+
+      *>  Per-kata running trend, built up one audit record at a
+      *>  time in file (chronological) order.
+       01  trend-max          pic 9(3) value 0.
+       01  trend-table.
+           05 trend-entry occurs 40 times.
+              10 trend-kata-name  pic x(20).
+              10 trend-runs       pic 9(6) value 0.
+              10 trend-pass-total pic 9(8) value 0.
+              10 trend-fail-total pic 9(8) value 0.
+              10 trend-last-rev   pic x(12).
+       01  trend-index        pic 9(3) value 0.
+       01  trend-found-switch pic x value 'n'.
+           88 trend-found     value 'y'.
+       01  trend-pass-pct     pic 9(3) value 0.
