@@ -0,0 +1,19 @@
+      *>  Tolerance-based numeric assertion. copy into the
+      *>  procedure division with replacing to compare two decimal
+      *>  fields within expect-tolerance (set expect-tolerance first):
+      *>    copy texpwithin replacing
+      *>        ==actual-value== by ==result==
+      *>        ==expected-value== by ==expected==.
+       expect-within.
+           if function abs(actual-value - expected-value)
+                   <= expect-tolerance
+               move spaces to assertion-message
+               perform assert-true
+           else
+               string 'expected ' expected-value
+                      ' within ' expect-tolerance
+                      ' of actual ' actual-value
+                   into assertion-message
+               perform assert-false
+           end-if
+           .
