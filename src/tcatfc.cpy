@@ -0,0 +1,3 @@
+           select catalog-file assign to dynamic catalog-file-path
+               organization line sequential
+               file status catalog-file-status.
