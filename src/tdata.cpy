@@ -1,3 +1,5 @@
+       01  tdata-version     pic x(8) value 'A.1.00'.
+
        01  assertion-message pic x(200).
 
        01  group-title  pic x(80).
@@ -25,4 +27,266 @@
            05 mseconds pic 9(2).
 
        01  time-difference pic s9(10).
-       01  time-diff-display pic z(8)9.
\ No newline at end of file
+       01  time-diff-display pic z(8)9.
+
+      *>  Optional results-file artifact, one record per event
+       01  results-file-path   pic x(100) value 'TEST-RESULTS.TXT'.
+       01  results-file-status pic x(2)   value spaces.
+       01  results-switch      pic x value 'n'.
+           88 results-enabled  value 'y'.
+       01  results-open-switch pic x value 'n'.
+           88 results-is-open  value 'y'.
+       01  results-line        pic x(250).
+
+      *>  Nonzero return code when any testcase failed
+       01  run-fail-count      pic 9(8) value 0.
+
+      *>  Per-testsuite pass/fail tally. group-pass-count/
+      *>  group-fail-count count individual assert-true/assert-false
+      *>  calls; group-case-pass-count counts whole testcases that had
+      *>  no failing assertion (cleared/set via case-failed-switch
+      *>  below) so display-group-summary can report cases passed out
+      *>  of cases run instead of mixing the two different units.
+       01  group-pass-count    pic 9(8) value 0.
+       01  group-fail-count    pic 9(8) value 0.
+       01  group-case-count    pic 9(8) value 0.
+       01  group-case-pass-count pic 9(8) value 0.
+       01  case-failed-switch  pic x value 'n'.
+           88 case-failed      value 'y'.
+       01  group-title-snapshot pic x(80).
+       01  group-summary-line  pic x(80).
+
+      *>  Zero-suppressed editions of the two counters above,
+      *>  same z(8)9 idiom as time-diff-display, so display-group-
+      *>  summary reads "4/4 passed" instead of "00000004/00000004".
+       01  group-case-pass-display pic z(7)9.
+       01  group-case-count-display pic z(7)9.
+
+      *>  Tolerance-based numeric assertion
+       01  expect-tolerance    pic 9(8)v9(4) value 0.
+
+      *>  Recorded/replayable random seed
+       01  random-seed         pic 9(10) value 0.
+       01  seed-file-path      pic x(100) value 'TEST-SEED.TXT'.
+       01  seed-file-switch    pic x value 'n'.
+           88 seed-file-enabled value 'y'.
+       01  seed-file-status    pic x(2) value spaces.
+       01  seed-record         pic 9(10).
+       01  tmp-numeric-value   pic 9(8).
+
+      *>  Marks whether a testcase is currently open (set in
+      *>  begin-test-case, cleared in end-test-case). A per-testcase
+      *>  crash/hang is caught at the process level instead, by the
+      *>  driver's timeout wrapper around the whole executable (see
+      *>  max-case-duration below) - this switch is local bookkeeping
+      *>  only, kept for a future finer-grained (mid-run) check.
+       01  case-started-switch pic x value 'n'.
+           88 case-marked-started value 'y'.
+
+      *>  Per-testcase elapsed-time budget (paired with the
+      *>  driver-level wall-clock "timeout" wrapper in run-all-katas.sh)
+       01  max-case-duration   pic 9(8) value 0.
+       01  case-timed-out-switch pic x value 'n'.
+           88 case-timed-out   value 'y'.
+
+      *>  Per-testcase performance-regression baseline
+       01  baseline-file-path  pic x(100) value 'TEST-BASELINE.TXT'.
+       01  baseline-switch     pic x value 'n'.
+           88 baseline-enabled value 'y'.
+       01  baseline-line       pic x(120).
+       01  baseline-prior-ms   pic 9(8) value 0.
+       01  baseline-ratio      pic 9(3)v99.
+       01  baseline-file-status pic x(2) value spaces.
+       01  baseline-eof-switch pic x value 'n'.
+           88 baseline-eof     value 'y'.
+       01  baseline-found-switch pic x value 'n'.
+           88 baseline-was-found value 'y'.
+
+      *>  Retry a failed testcase once, freshly logged seed.
+      *>  assert-false defers its own fail-counting/tagging until
+      *>  after retry-hook runs; override retry-hook to reseed and
+      *>  re-run the failed check, setting retry-succeeded true if it
+      *>  now passes, so a one-in-a-thousand boundary roll doesn't get
+      *>  counted/reported the same as a genuinely broken submission.
+       01  retry-switch        pic x value 'n'.
+           88 retry-enabled    value 'y'.
+       01  retry-in-progress-switch pic x value 'n'.
+           88 retry-in-progress value 'y'.
+       01  retry-count         pic 9(2) value 0.
+       01  retry-succeeded-switch pic x value 'n'.
+           88 retry-succeeded  value 'y'.
+
+      *>  Guard against a testsuite opening too few - or, with
+      *>  max-cases-per-group set above zero, too many - testcases
+       01  min-cases-per-group pic 9(4) value 1.
+       01  max-cases-per-group pic 9(4) value 0.
+       01  group-invalid-switch pic x value 'n'.
+           88 group-is-invalid value 'y'.
+
+      *>  Translatable console tags
+       01  tag-language        pic x(2) value 'en'.
+       01  tag-describe        pic x(16) value '<DESCRIBE::>'.
+       01  tag-it              pic x(16) value '<IT::>'.
+       01  tag-passed          pic x(16) value '<PASSED::>'.
+       01  tag-failed          pic x(16) value '<FAILED::>'.
+       01  tag-completedin     pic x(16) value '<COMPLETEDIN::>'.
+       01  tag-started         pic x(16) value '<STARTED::>'.
+       01  tag-timeout         pic x(16) value '<TIMEOUT::>'.
+       01  tag-invalid         pic x(16) value '<INVALID::>'.
+
+      *>  JSON event stream, parallel to the tagged DISPLAY
+       01  json-switch         pic x value 'n'.
+           88 json-enabled     value 'y'.
+       01  json-file-path      pic x(100) value 'TEST-RESULTS.JSON'.
+       01  json-open-switch    pic x value 'n'.
+           88 json-is-open     value 'y'.
+       01  json-line           pic x(400).
+       01  json-text           pic x(200).
+       01  json-file-status    pic x(2) value spaces.
+
+      *>  Source-line cross-reference in failure messages. COBOL
+      *>  has no runtime equivalent of a compiler __LINE__, so this is
+      *>  a manual convention: move the tests.cbl line number of the
+      *>  expect/assert call you want annotated into expect-source-line
+      *>  immediately before performing it (see harness_selftest/
+      *>  selftest.cbl for a worked example). assert-false consumes it
+      *>  and resets it back to 0, so it only annotates the one call it
+      *>  was set for, not every failure after it.
+       01  expect-source-line  pic 9(6) value 0.
+
+      *>  Structured diff for two same-sized text fields.
+      *>  diff-message is wide enough for both 200-byte fields in full
+      *>  plus the surrounding "first difference..." wording even if
+      *>  build-diff-message's function trim finds little or nothing to
+      *>  trim off either one.
+       01  diff-actual         pic x(200).
+       01  diff-expected       pic x(200).
+       01  diff-position       pic 9(4) value 0.
+       01  diff-message        pic x(450).
+
+      *>  Locale-aware edited-picture currency helper.
+      *>  currency-display-plain is an intermediate field (grouping/
+      *>  decimal-point edited, no symbol of its own) that format-
+      *>  currency's 'eu' branch swaps US-style separators on and then
+      *>  appends a trailing euro sign to, so currency-formatted always
+      *>  carries a symbol regardless of locale, the same as currency-
+      *>  display-us's leading dollar sign does for 'us'.
+       01  currency-locale     pic x(2) value 'us'.
+       01  currency-amount     pic s9(9)v99.
+       01  currency-display-us pic $$,$$$,$$9.99.
+       01  currency-display-plain pic zzz,zzz,zz9.99.
+       01  currency-formatted  pic x(20).
+
+      *>  Lightweight paragraph-level coverage tracking
+       01  coverage-max             pic 9(3) value 0.
+       01  coverage-table.
+           05 coverage-entry occurs 50 times.
+              10 coverage-name  pic x(30).
+              10 coverage-hits  pic 9(6) value 0.
+       01  coverage-search-name pic x(30).
+
+      *>  Dynamic-call whitelist
+       01  call-whitelist-max        pic 9(3) value 0.
+       01  call-whitelist-table.
+           05 call-whitelist-entry occurs 20 times
+              pic x(30).
+       01  call-name-to-check   pic x(30).
+       01  call-whitelist-ok-switch pic x value 'n'.
+           88 call-whitelist-ok     value 'y'.
+
+      *>  Expect-raises: assert the program under test
+      *>  signalled an error rather than returning a normal result
+       01  raise-expected-code  pic 9(4).
+       01  raise-actual-code   pic 9(4).
+
+      *>  Table/OCCURS comparison helper
+       01  table-index          pic 9(4) value 0.
+       01  table-length         pic 9(4) value 0.
+       01  table-mismatch-switch pic x value 'n'.
+       01  table-mismatch-index pic 9(4) value 0.
+
+      *>  File-status based test helpers for file-handling
+      *>  katas. the caller opens/closes its own test file and sets
+      *>  these before/after the I/O it wants to assert on.
+       01  expected-file-status pic x(2) value '00'.
+       01  actual-file-status   pic x(2) value spaces.
+
+      *>  Configurable pass threshold; a testsuite can be
+      *>  graded as a whole passing at less than 100% (e.g. a kata with
+      *>  one known-flaky edge case), instead of all-or-nothing.
+       01  group-pass-threshold-pct pic 9(3) value 100.
+       01  group-pass-pct          pic 9(3) value 0.
+       01  group-below-threshold-switch pic x value 'n'.
+           88 group-below-threshold value 'y'.
+
+      *>  Version-compatibility check between the harness-A
+      *>  copybooks (tdata/tproc, above) and the harness-B copybooks
+      *>  (ddtests/pdtests). tdata-version/ddtests-version are per-
+      *>  harness labels (their leading letter differs by construction,
+      *>  so they can never equal each other); harness-protocol-version
+      *>  is the separate, shared value both copybooks advance together
+      *>  whenever a change to the interface the two harnesses have in
+      *>  common (results-file layout, tag protocol, and so on) would
+      *>  break a program linking one harness against data or tooling
+      *>  built for the other. check-harness-version compares this one.
+       01  harness-protocol-version pic x(8) value '1.00'.
+       01  harness-other-version    pic x(8).
+       01  harness-version-ok-switch pic x value 'n'.
+           88 harness-versions-match value 'y'.
+
+      *>  Fixed testcases read from an external file instead
+      *>  of hardcoded MOVE statements; one input/expected pair per
+      *>  line in case-data-file-path. case-input/case-expected are
+      *>  plain text - a numeric kata's tests.cbl converts with
+      *>  FUNCTION NUMVAL before the CALL, the same way it would with a
+      *>  hardcoded literal.
+       01  case-data-file-path   pic x(100)
+                                  value 'TEST-CASES.TXT'.
+       01  case-data-file-status pic x(2) value spaces.
+       01  case-data-eof-switch  pic x value 'n'.
+           88 case-data-eof      value 'y'.
+       01  case-input            pic x(20).
+       01  case-expected         pic x(20).
+
+      *>  Stub/mock support for CALL statements. A
+      *>  testsuite that wants to substitute a canned subprogram for a
+      *>  CALL target (e.g. unit-testing example_multi's dispatch
+      *>  paragraph without exercising the real div2/mul2 arithmetic)
+      *>  registers real-name/stub-name pairs here, then calls
+      *>  resolve-call-target instead of CALLing the literal name
+      *>  directly.
+       01  stub-mode-switch     pic x value 'n'.
+           88 stub-mode-enabled value 'y'.
+       01  stub-max             pic 9(2) value 0.
+       01  stub-table.
+           05 stub-entry occurs 10 times.
+              10 stub-real-name pic x(30).
+              10 stub-fake-name pic x(30).
+       01  stub-register-real   pic x(30).
+       01  stub-register-fake   pic x(30).
+       01  resolved-call-name   pic x(30).
+
+      *>  Pseudo-conversational/CICS-style online test mode. The
+      *>  real EXEC CICS RECEIVE/SEND translator isn't part of this
+      *>  toolchain, so a transaction under test is driven the same
+      *>  way CICS would pass it a COMMAREA: the caller packs its
+      *>  request into online-commarea, performs invoke-online-
+      *>  transaction, then reads the response back out of the same
+      *>  field - wrapped in the ordinary begin-test-case/end-test-case
+      *>  timing and PASSED/FAILED reporting every other testcase
+      *>  already uses.
+       01  online-program-name  pic x(30).
+       01  online-commarea      pic x(500).
+
+      *>  Snapshot/approval testing
+       01  snapshot-file-path   pic x(100) value 'TEST-SNAPSHOT.TXT'.
+       01  snapshot-switch      pic x value 'n'.
+           88 snapshot-enabled  value 'y'.
+       01  snapshot-key         pic x(80).
+       01  snapshot-value       pic x(200).
+       01  snapshot-found-value pic x(200).
+       01  snapshot-found-switch pic x value 'n'.
+           88 snapshot-was-found value 'y'.
+       01  snapshot-file-status pic x(2) value spaces.
+       01  snapshot-eof-switch  pic x value 'n'.
+           88 snapshot-eof      value 'y'.
