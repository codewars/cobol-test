@@ -1,5 +1,7 @@
+       01  ddtests-version     pic x(8) value 'B.1.00'.
+
        01  line-feed-char      pic x value x'0a'.
-       
+
        01  assertion-message   pic x(200).
 
        01  group-title         pic x(80).
@@ -31,3 +33,99 @@
 
        01  random-seed         pic 9(10) value 0.
        01  tmp-numeric-value   pic 9(8).
+
+      *>  Recorded/replayable random seed (mirrors tdata). The
+      *>  seed-file FD (seed-file/seed-out-record) is the same
+      *>  tseedfc/tseedfd copybook pair harness A uses - copy those
+      *>  into file-control/file section alongside this copybook.
+       01  seed-file-path      pic x(100) value 'TEST-SEED.TXT'.
+       01  seed-file-switch    pic x value 'n'.
+           88 seed-file-enabled value 'y'.
+       01  seed-file-status    pic x(2) value spaces.
+       01  seed-record         pic 9(10).
+
+      *>  Condition-code rollup
+       01  run-fail-count      pic 9(8) value 0.
+
+      *>  Per-testsuite pass/fail tally. group-case-pass-count
+      *>  counts whole testcases with no failing assertion, mirroring
+      *>  tproc's same split between assertion-level and case-level
+      *>  tallies, so display-group-summary reports cases passed out
+      *>  of cases run rather than mixing the two units.
+       01  group-pass-count    pic 9(8) value 0.
+       01  group-fail-count    pic 9(8) value 0.
+       01  group-case-count    pic 9(8) value 0.
+       01  group-case-pass-count pic 9(8) value 0.
+       01  case-failed-switch  pic x value 'n'.
+           88 case-failed      value 'y'.
+       01  group-title-snapshot pic x(80).
+       01  group-summary-line  pic x(80).
+
+      *>  Zero-suppressed editions of the two counters above,
+      *>  same z(8)9 idiom as tdata's time-diff-display, so display-
+      *>  group-summary reads "4/4 passed" instead of "00000004/
+      *>  00000004".
+       01  group-case-pass-display pic z(7)9.
+       01  group-case-count-display pic z(7)9.
+
+      *>  Guard against a testsuite opening too few - or, with
+      *>  max-cases-per-group set above zero, too many - testcases,
+      *>  mirroring tdata's same fields.
+       01  min-cases-per-group pic 9(4) value 1.
+       01  max-cases-per-group pic 9(4) value 0.
+       01  group-invalid-switch pic x value 'n'.
+           88 group-is-invalid value 'y'.
+
+      *>  Configurable pass threshold
+       01  group-pass-threshold-pct pic 9(3) value 100.
+       01  group-pass-pct          pic 9(3) value 0.
+       01  group-below-threshold-switch pic x value 'n'.
+           88 group-below-threshold value 'y'.
+
+      *>  Configurable performance-regression baseline
+       01  baseline-file-path  pic x(100) value 'TEST-BASELINE.TXT'.
+       01  baseline-switch     pic x value 'n'.
+           88 baseline-enabled value 'y'.
+       01  baseline-prior-ms   pic 9(8) value 0.
+       01  baseline-ratio      pic 9(3)v99.
+       01  baseline-file-status pic x(2) value spaces.
+       01  baseline-eof-switch pic x value 'n'.
+           88 baseline-eof     value 'y'.
+       01  baseline-found-switch pic x value 'n'.
+           88 baseline-was-found value 'y'.
+
+      *>  the baseline-file FD (baseline-case-in/baseline-ms-in) is the
+      *>  same tbasefc/tbasefd copybook pair harness A uses - copy those
+      *>  into file-control/file section alongside this copybook.
+
+      *>  Translatable console tags
+       01  tag-language        pic x(2) value 'en'.
+       01  tag-describe        pic x(16) value '<DESCRIBE::>'.
+       01  tag-it              pic x(16) value '<IT::>'.
+       01  tag-passed          pic x(16) value '<PASSED::>'.
+       01  tag-failed          pic x(16) value '<FAILED::>'.
+       01  tag-completedin     pic x(16) value '<COMPLETEDIN::>'.
+       01  tag-invalid         pic x(16) value '<INVALID::>'.
+
+      *>  Expect-raises
+       01  raise-expected-code  pic 9(4).
+       01  raise-actual-code   pic 9(4).
+
+      *>  Locale-aware edited-picture currency helper
+       01  currency-locale     pic x(2) value 'us'.
+       01  currency-amount     pic s9(9)v99.
+       01  currency-display-us pic $$,$$$,$$9.99.
+       01  currency-display-plain pic zzz,zzz,zz9.99.
+       01  currency-formatted  pic x(20).
+
+      *>  Source-line cross-reference in failure messages
+       01  expect-source-line  pic 9(6) value 0.
+
+      *>  Version-compatibility check against harness A. ddtests-
+      *>  version (above) is this harness's own label and can never
+      *>  equal tdata-version's - see tdata.cpy's harness-protocol-
+      *>  version for the shared value the two sides actually compare.
+       01  harness-protocol-version pic x(8) value '1.00'.
+       01  harness-other-version    pic x(8).
+       01  harness-version-ok-switch pic x value 'n'.
+           88 harness-versions-match value 'y'.
