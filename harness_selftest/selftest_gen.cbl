@@ -0,0 +1,65 @@
+       program-id. selftestgen.
+
+      *>  exercises the shared test-data generator copybooks
+      *>  (tgendata/tgenproc) the same way selftest.cbl exercises the
+      *>  main harness. not a kata itself; nothing copies this.
+
+       data division.
+       working-storage section.
+       copy tgendata.
+
+       procedure division.
+           move 5 to gen-picture-digits
+           move 0 to gen-picture-decimals
+           perform generate-random-numeric
+           display 'random numeric: ' gen-numeric-result
+
+           perform generate-random-comp3
+           display 'random comp-3: ' gen-comp3-result
+
+           move 0 to gen-boundary-index
+           perform generate-boundary-numeric
+           display 'boundary 0: ' gen-numeric-result
+           move 1 to gen-boundary-index
+           perform generate-boundary-numeric
+           display 'boundary 1 (max): ' gen-numeric-result
+
+           perform generate-random-string
+           display 'random string: ' gen-string-result
+
+           move 0 to gen-boundary-index
+           perform generate-boundary-string
+           display 'boundary string (empty): [' gen-string-result ']'
+           move 1 to gen-boundary-index
+           perform generate-boundary-string
+           display 'boundary string (max): [' gen-string-result ']'
+
+           perform generate-utf8-string
+           display 'utf8 string: ' gen-string-result
+
+      *>  same shape but with decimal places, the way div2/mul2's
+      *>  pic 9(10)v9(2) fields need - proves gen-picture-decimals
+      *>  actually places a fraction instead of always coming back .0000
+           move 3 to gen-picture-digits
+           move 2 to gen-picture-decimals
+           perform generate-random-numeric
+           display 'random numeric (2 decimals): ' gen-numeric-result
+
+           move 0 to gen-boundary-index
+           perform generate-boundary-numeric
+           display 'boundary 0 (2 decimals): ' gen-numeric-result
+           move 1 to gen-boundary-index
+           perform generate-boundary-numeric
+           display 'boundary 1 max (2 decimals): ' gen-numeric-result
+           move 2 to gen-boundary-index
+           perform generate-boundary-numeric
+           display 'boundary 2 min (2 decimals): ' gen-numeric-result
+           move 3 to gen-boundary-index
+           perform generate-boundary-numeric
+           display 'boundary 3 max-1 (2 decimals): ' gen-numeric-result
+
+           goback.
+
+           copy tgenproc.
+
+       end program selftestgen.
