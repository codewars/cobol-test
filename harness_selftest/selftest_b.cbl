@@ -0,0 +1,42 @@
+       program-id. selftest-b.
+
+      *>  exercises the harness-B copybooks (ddtests/pdtests) end to
+      *>  end, the same way selftest.cbl does for harness A. not a
+      *>  kata itself - nothing copies this.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy tseedfc.
+           copy tbasefc.
+
+       data division.
+       file section.
+       copy tseedfd.
+       copy tbasefd.
+
+       working-storage section.
+       copy ddtests.
+
+       procedure division.
+      *>  '1.00' here is harness A's current harness-protocol-version
+      *>  (src/tdata.cpy) - not its tdata-version label, which is
+      *>  'A.1.00' and would never compare equal to this side's own
+      *>  ddtests-version of 'B.1.00'.
+           move '1.00' to harness-other-version
+           perform check-harness-version
+
+           string 'Fixed Tests' into group-title
+           perform begin-test-group
+
+           string 'n = 3' into test-case-title
+           perform begin-test-case
+           move spaces to assertion-message
+           perform assert-true
+
+           perform end-tests
+           goback.
+
+           copy pdtests.
+
+       end program selftest-b.
