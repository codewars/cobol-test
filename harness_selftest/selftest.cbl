@@ -0,0 +1,128 @@
+       program-id. selftest.
+
+      *>  exercises the harness copybooks (tdata/tproc) end to end so
+      *>  a syntax check and a run of this program is enough to prove
+      *>  a harness change didn't break the paragraphs every kata's
+      *>  tests.cbl relies on. not a kata itself - nothing copies this.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy tresfc.
+           copy tjsonfc.
+           copy tseedfc.
+           copy tsnapfc.
+           copy tbasefc.
+           copy tcasefc.
+
+       data division.
+       file section.
+       copy tresfd.
+       copy tjsonfd.
+       copy tseedfd.
+       copy tsnapfd.
+       copy tbasefd.
+       copy tcasefd.
+
+       working-storage section.
+       01  actual-amount    pic 9(8)v9(4).
+       01  expected-amount  pic 9(8)v9(4).
+       01  result-table     pic 9(4) occurs 10 times.
+       01  expected-table   pic 9(4) occurs 10 times.
+
+       copy tdata.
+
+       procedure division.
+           string 'Fixed Tests' into group-title
+           perform begin-test-group
+
+           string 'n = 3' into test-case-title
+           perform begin-test-case
+           move spaces to assertion-message
+           perform assert-true
+
+           move 6.0001 to actual-amount
+           move 6.0000 to expected-amount
+           move 0.001 to expect-tolerance
+           perform expect-within
+
+           move 10 to table-length
+           perform expect-table
+
+           move '00' to expected-file-status
+           move '00' to actual-file-status
+           perform expect-file-status
+
+           move 'batch/sample-fixed-cases.txt' to case-data-file-path
+           open input case-data-file
+           perform read-next-fixed-case
+           display 'fixed case: ' function trim(case-input)
+                   ' -> ' function trim(case-expected)
+           perform read-next-fixed-case
+           display 'fixed case: ' function trim(case-input)
+                   ' -> ' function trim(case-expected)
+           close case-data-file
+
+           move 'realtarget' to stub-register-real
+           move 'echotxn'    to stub-register-fake
+           perform register-stub
+           set stub-mode-enabled to true
+           move 'realtarget' to call-name-to-check
+           perform resolve-call-target
+           display 'resolved call target: '
+                   function trim(resolved-call-name)
+
+           move 'echotxn' to online-program-name
+           move low-values to online-commarea
+           move 'ping' to online-commarea(1:4)
+           perform invoke-online-transaction
+           display 'online response: ' online-commarea(1:8)
+
+      *>  Isolated from "Fixed Tests" above so this deliberate
+      *>  failure doesn't skew the case-pass tally that group is
+      *>  demonstrating. Proves the expect-source-line convention:
+      *>  move the tests.cbl line number of the call being annotated
+      *>  into expect-source-line immediately before performing it.
+           string 'Source-Line Demo' into group-title
+           perform begin-test-group
+
+           string 'deliberate failure' into test-case-title
+           perform begin-test-case
+           move 'deliberately failing to show the source line' to
+               assertion-message
+           move 94 to expect-source-line
+           perform assert-false
+
+           perform end-tests
+           goback.
+
+           copy texpwithin replacing
+               ==actual-value== by ==actual-amount==
+               ==expected-value== by ==expected-amount==.
+
+           copy texptable replacing
+               ==actual-table== by ==result-table==
+               ==expected-table== by ==expected-table==.
+
+           copy tfilehelp.
+
+           copy tproc.
+
+       end program selftest.
+
+       identification division.
+       program-id. echotxn.
+
+      *>  Stand-in "transaction" for the online/pseudo-CICS
+      *>  selftest above: echoes the request back with an ack prefix,
+      *>  the way a real COMMAREA-driven transaction would hand a
+      *>  response back in place of its request.
+
+       data division.
+       linkage section.
+       01  commarea pic x(500).
+
+       procedure division using commarea.
+           move 'ack-ping' to commarea(1:8)
+           goback.
+       end program echotxn.
