@@ -0,0 +1,117 @@
+       program-id. trendrpt.
+
+      *>  Historical pass-rate trend report. Reads the
+      *>  audit trail (batch/audit-trail.txt, appended by
+      *>  run-all-katas.sh - see 011) and rolls it up into one
+      *>  runs/pass/fail/pass-rate line per kata, so a string of bad
+      *>  runs on one kata shows up without scanning the raw trail by
+      *>  hand. aud-git-rev-in is echoed as the revision of the
+      *>  most recent run, to correlate a rate change against exactly
+      *>  which commit was checked out at the time.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy taudfc.
+
+       data division.
+       file section.
+           copy taudfd.
+
+       working-storage section.
+           copy tauddata.
+
+       procedure division.
+           open input audit-file
+           if audit-file-status not = '00'
+               display '<TREND-ERROR::> cannot open ' audit-file-path
+               move 1 to return-code
+               goback
+           end-if
+           perform read-next-audit-record until audit-eof
+           close audit-file
+           display '<TREND-REPORT::>'
+           perform display-trend-entry
+               varying trend-index from 1 by 1
+               until trend-index > trend-max
+           goback.
+
+       read-next-audit-record.
+           read audit-file
+               at end
+                   set audit-eof to true
+               not at end
+                   move aud-candidate-id-in to aud-candidate-id
+                   move aud-kata-name-in    to aud-kata-name
+                   move aud-timestamp-in    to aud-timestamp
+                   move aud-seed-in         to aud-seed
+                   move aud-git-rev-in      to aud-git-rev
+                   if aud-pass-count-in is numeric
+                       move aud-pass-count-in to aud-pass-count
+                   else
+                       move 0 to aud-pass-count
+                   end-if
+                   if aud-fail-count-in is numeric
+                       move aud-fail-count-in to aud-fail-count
+                   else
+                       move 0 to aud-fail-count
+                   end-if
+                   perform accumulate-trend-record
+           end-read
+           .
+
+       accumulate-trend-record.
+           perform find-trend-entry
+           if not trend-found
+               add 1 to trend-max
+               move trend-max to trend-index
+               move aud-kata-name to trend-kata-name(trend-index)
+           end-if
+           add 1 to trend-runs(trend-index)
+           add aud-pass-count to trend-pass-total(trend-index)
+           add aud-fail-count to trend-fail-total(trend-index)
+           move aud-git-rev to trend-last-rev(trend-index)
+           .
+
+      *>  Stop as soon as a match is found instead of relying on a
+      *>  sentinel index to short-circuit the PERFORM VARYING - the
+      *>  implicit increment after the loop body runs even on the
+      *>  iteration that finds the match, so a sentinel high enough to
+      *>  break out of the loop also gets incremented once more right
+      *>  past it, and trend-index (pic 9(3)) wraps instead of holding
+      *>  still on the found entry.
+       find-trend-entry.
+           move 'n' to trend-found-switch
+           move 1 to trend-index
+           perform test before
+               until trend-index > trend-max or trend-found
+               if trend-kata-name(trend-index) = aud-kata-name
+                   set trend-found to true
+               else
+                   add 1 to trend-index
+               end-if
+           end-perform
+           if not trend-found
+               move 0 to trend-index
+           end-if
+           .
+
+       display-trend-entry.
+           move 0 to trend-pass-pct
+           if trend-pass-total(trend-index) +
+                   trend-fail-total(trend-index) > 0
+               compute trend-pass-pct =
+                   (trend-pass-total(trend-index) * 100) /
+                   (trend-pass-total(trend-index) +
+                    trend-fail-total(trend-index))
+           end-if
+           display function trim(trend-kata-name(trend-index))
+                   ' runs=' trend-runs(trend-index)
+                   ' pass=' trend-pass-total(trend-index)
+                   ' fail=' trend-fail-total(trend-index)
+                   ' rate=' trend-pass-pct '%'
+                   ' last-rev='
+                   function trim(trend-last-rev(trend-index))
+           .
+
+       end program trendrpt.
