@@ -0,0 +1,67 @@
+       program-id. katcat.
+
+      *>  Lists the kata catalog (batch/kata-catalog.txt).
+      *>  Move a difficulty and/or category into
+      *>  cat-filter-difficulty/cat-filter-category before running to
+      *>  list only the matching subset, e.g. for a quick smoke test
+      *>  over "only easy katas" instead of the whole example_* tree.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy tcatfc.
+
+       data division.
+       file section.
+           copy tcatfd.
+
+       working-storage section.
+           copy tcatdata.
+
+       procedure division.
+           open input catalog-file
+           if catalog-file-status not = '00'
+               display '<CATALOG-ERROR::> cannot open '
+                       catalog-file-path
+               move 1 to return-code
+               goback
+           end-if
+           perform read-next-catalog-entry until catalog-eof
+           close catalog-file
+           goback.
+
+       read-next-catalog-entry.
+           read catalog-file
+               at end
+                   set catalog-eof to true
+               not at end
+                   move cat-kata-name-in  to cat-kata-name
+                   move cat-program-id-in to cat-program-id
+                   move cat-param-layout-in to cat-param-layout
+                   move cat-difficulty-in to cat-difficulty
+                   move cat-category-in   to cat-category
+                   move cat-param-count-in to cat-param-count
+                   perform check-catalog-filter
+                   if cat-filter-matches
+                       display function trim(cat-kata-name) ' | '
+                               function trim(cat-program-id) ' | '
+                               function trim(cat-difficulty) ' | '
+                               function trim(cat-category) ' | '
+                               'params=' cat-param-count
+                   end-if
+           end-read
+           .
+
+       check-catalog-filter.
+           set cat-filter-matches to true
+           if cat-filter-difficulty not = spaces
+               and cat-filter-difficulty not = cat-difficulty
+               move 'n' to cat-filter-match-switch
+           end-if
+           if cat-filter-category not = spaces
+               and cat-filter-category not = cat-category
+               move 'n' to cat-filter-match-switch
+           end-if
+           .
+
+       end program katcat.
