@@ -1,29 +1,106 @@
+       begin-tests.
+           move 0 to run-fail-count
+           move 0 to group-pass-count group-fail-count group-case-count
+           move 0 to group-case-pass-count
+           move 0 to retry-count
+           move 'n' to case-started-switch
+           move 'n' to case-failed-switch
+           move 'n' to case-timed-out-switch
+           move 'n' to group-invalid-switch
+           move 'n' to retry-in-progress-switch
+           move 'n' to retry-succeeded-switch
            perform end-test-group
            goback.
-       
+
        end-tests.
            perform end-test-group
+           perform close-results-file
+           perform close-json-file
+           move run-fail-count to return-code
            goback.
-       
+
        assert-true.
            if assertion-message = spaces
                move "Test Passed" to assertion-message
            end-if
-           display "<PASSED::>" assertion-message
+           add 1 to group-pass-count
+           display function trim(tag-passed) ' ' assertion-message
+           move spaces to results-line
+           string function trim(tag-passed) ' ' assertion-message
+               delimited by size into results-line
+           perform write-results-event
+           move spaces to json-line
+           move assertion-message to json-text
+           string '{"event":"passed","message":"'
+                  function trim(json-text) '"}'
+               delimited by size into json-line
+           perform write-json-event
            .
 
+      *>  Note the failure, give a flaky testcase one chance to
+      *>  clear itself via retry-hook, and only THEN count/report it -
+      *>  a retry that succeeds must retract the failure, not just
+      *>  paper over an already-counted/already-tagged one.
        assert-false.
            if assertion-message = spaces
                move "Test Failed" to assertion-message
            end-if
-           display "<FAILED::>" assertion-message
+           if expect-source-line not = 0
+               string function trim(assertion-message)
+                      ' [testcase: ' function trim(test-case-title)
+                      ', line ' expect-source-line ']'
+                   into assertion-message
+               move 0 to expect-source-line
+           end-if
+           move 'n' to retry-succeeded-switch
+           if retry-enabled and not retry-in-progress
+               add 1 to retry-count
+               set retry-in-progress to true
+               perform retry-hook
+               move 'n' to retry-in-progress-switch
+           end-if
+           if retry-succeeded
+               move 'n' to case-failed-switch
+               string function trim(assertion-message)
+                      ' (passed on retry)' delimited by size
+                   into assertion-message
+               perform assert-true
+           else
+               set case-failed to true
+               add 1 to group-fail-count
+               add 1 to run-fail-count
+               display function trim(tag-failed) ' ' assertion-message
+               move spaces to results-line
+               string function trim(tag-failed) ' ' assertion-message
+                   delimited by size into results-line
+               perform write-results-event
+               move spaces to json-line
+               move assertion-message to json-text
+               string '{"event":"failed","message":"'
+                      function trim(json-text) '"}'
+                   delimited by size into json-line
+               perform write-json-event
+           end-if
            .
 
        begin-test-group.
            perform end-test-group
            accept group-start-time from time
-           display "<DESCRIBE::>" group-title
+      *>  group-title is usually built with STRING, which leaves
+      *>  untouched bytes as they were; blank those out so trim()
+      *>  based formatting below (summary line, tags) works cleanly.
+           inspect group-title replacing all low-value by space
+           display function trim(tag-describe) ' ' group-title
+           move spaces to results-line
+           string function trim(tag-describe) ' ' group-title
+               delimited by size into results-line
+           perform write-results-event
+           move 0 to group-pass-count group-fail-count group-case-count
+           move 0 to group-case-pass-count
+           move 'n' to group-invalid-switch
+           move group-title to group-title-snapshot
            set group-open to true
+           perform group-setup-hook
            .
 
        end-test-group.
@@ -32,16 +109,90 @@
                accept end-time from time
                move group-start-time to start-time
                perform compute-time-diff
-               display "<COMPLETEDIN::>" time-diff-display
+               display function trim(tag-completedin) ' '
+                       function trim(time-diff-display)
+               move spaces to results-line
+               string function trim(tag-completedin) ' '
+                      function trim(time-diff-display)
+                   into results-line
+               perform write-results-event
+               perform group-teardown-hook
+               perform check-group-case-count
+               perform check-group-pass-threshold
+               perform display-group-summary
            end-if
            set group-closed to true
            .
 
+       check-group-case-count.
+           if group-case-count < min-cases-per-group
+               set group-is-invalid to true
+               display function trim(tag-invalid) ' '
+                       group-title-snapshot
+                       ' opened only ' group-case-count
+                       ' testcase(s), minimum is ' min-cases-per-group
+           end-if
+           if max-cases-per-group > 0
+                   and group-case-count > max-cases-per-group
+               set group-is-invalid to true
+               display function trim(tag-invalid) ' '
+                       group-title-snapshot
+                       ' opened ' group-case-count
+                       ' testcase(s), maximum is ' max-cases-per-group
+           end-if
+           if group-is-invalid
+               add 1 to run-fail-count
+           end-if
+           .
+
+      *>  Grade the group against group-pass-threshold-pct
+      *>  instead of demanding every case pass. a group that clears the
+      *>  threshold does not add to run-fail-count even if some cases
+      *>  failed; one that doesn't clear it counts as one more failure
+      *>  in the condition-code rollup.
+       check-group-pass-threshold.
+           move 'n' to group-below-threshold-switch
+           if group-case-count > 0
+               compute group-pass-pct =
+                   (group-pass-count * 100) / group-case-count
+               if group-pass-pct < group-pass-threshold-pct
+                   set group-below-threshold to true
+                   add 1 to run-fail-count
+                   display '<THRESHOLD-FAIL::> ' group-title-snapshot
+                           ' ' group-pass-pct
+                           '% passed, needed ' group-pass-threshold-pct
+                           '%'
+               end-if
+           end-if
+           .
+
+       display-group-summary.
+           move spaces to group-summary-line
+           move group-case-pass-count to group-case-pass-display
+           move group-case-count to group-case-count-display
+           string function trim(group-title-snapshot) ': '
+                  function trim(group-case-pass-display) '/'
+                  function trim(group-case-count-display)
+                  ' passed'
+               delimited by size into group-summary-line
+           display function trim(group-summary-line)
+           .
+
        begin-test-case.
            perform end-test-case
            accept test-start-time from time
-           display "<IT::>" test-case-title
+      *>  same reasoning as begin-test-group above
+           inspect test-case-title replacing all low-value by space
+           display function trim(tag-it) ' ' test-case-title
+           move spaces to results-line
+           string function trim(tag-it) ' ' test-case-title
+               delimited by size into results-line
+           perform write-results-event
            set test-case-open to true
+           set case-marked-started to true
+           add 1 to group-case-count
+           move 'n' to case-timed-out-switch
+           move 'n' to case-failed-switch
            .
 
        end-test-case.
@@ -49,8 +200,26 @@
                accept end-time from time
                move test-start-time to start-time
                perform compute-time-diff
-               display "<COMPLETEDIN::>" time-diff-display
+               if max-case-duration > 0
+                   if time-difference > max-case-duration
+                       set case-timed-out to true
+                       display function trim(tag-timeout) ' '
+                               test-case-title
+                   end-if
+               end-if
+               display function trim(tag-completedin) ' '
+                       function trim(time-diff-display)
+               move spaces to results-line
+               string function trim(tag-completedin) ' '
+                      function trim(time-diff-display)
+                   into results-line
+               perform write-results-event
+               perform check-performance-baseline
+               if not case-failed
+                   add 1 to group-case-pass-count
+               end-if
            end-if
+           move 'n' to case-started-switch
            set test-case-closed to true
            .
 
@@ -65,3 +234,439 @@
            end-if
            move time-difference to time-diff-display
            .
+
+      *>  Write one line per test event to an optional
+      *>  sequential results file; enable by moving 'y' to
+      *>  results-switch before the run starts.
+       write-results-event.
+           if results-enabled
+               if not results-is-open
+                   open output results-file
+                   set results-is-open to true
+               end-if
+               write results-record from results-line
+           end-if
+           .
+
+       close-results-file.
+           if results-is-open
+               close results-file
+               move 'n' to results-open-switch
+           end-if
+           .
+
+      *>  Mirror the same events as one JSON object per line
+      *>  for dashboards that don't want to scrape the <TAG::> stream.
+       write-json-event.
+           if json-enabled
+               if not json-is-open
+                   open output json-file
+                   set json-is-open to true
+               end-if
+               write json-record from json-line
+           end-if
+           .
+
+       close-json-file.
+           if json-is-open
+               close json-file
+               move 'n' to json-open-switch
+           end-if
+           .
+
+      *>  Write/read back the seed so a failing overnight run
+      *>  can be reproduced exactly. set-random-seed (below) calls this
+      *>  after it picks a seed; perform read-recorded-seed first if you
+      *>  want to replay a prior run instead of picking a new one.
+       set-random-seed.
+           if seed-file-enabled and seed-record not = 0
+               move seed-record to random-seed
+           else
+               if random-seed = 0
+                   accept random-seed from time
+               end-if
+           end-if
+           compute tmp-numeric-value = function random(random-seed)
+           perform write-seed-record
+           .
+
+       write-seed-record.
+           if seed-file-enabled
+               open output seed-file
+               move random-seed to seed-out-record
+               write seed-out-record
+               close seed-file
+           end-if
+           .
+
+       read-recorded-seed.
+           move 0 to seed-record
+           if seed-file-enabled
+               open input seed-file
+               if seed-file-status = '00'
+                   read seed-file into seed-record
+               end-if
+               close seed-file
+           end-if
+           .
+
+      *>  Compare this testcase's elapsed time against a
+      *>  recorded baseline and flag submissions that got slower, then
+      *>  record this run's time as the new baseline.
+       check-performance-baseline.
+           if baseline-enabled
+               perform read-baseline-record
+               if baseline-was-found and baseline-prior-ms > 0
+                   compute baseline-ratio =
+                       time-difference / baseline-prior-ms
+                   if baseline-ratio > 3
+                       display '<REGRESSION::>' test-case-title
+                               ' now ' baseline-ratio 'x baseline'
+                   end-if
+               end-if
+               perform write-baseline-record
+           end-if
+           .
+
+       read-baseline-record.
+           move 'n' to baseline-found-switch
+           move 'n' to baseline-eof-switch
+           open input baseline-file
+           if baseline-file-status = '00'
+               perform read-next-baseline-record
+                   until baseline-eof or baseline-was-found
+           end-if
+           close baseline-file
+           .
+
+       read-next-baseline-record.
+           read baseline-file
+               at end set baseline-eof to true
+               not at end
+                   if baseline-case-in = test-case-title
+                       move baseline-ms-in to baseline-prior-ms
+                       set baseline-was-found to true
+                   end-if
+           end-read
+           .
+
+       write-baseline-record.
+           open extend baseline-file
+           if baseline-file-status not = '00'
+               open output baseline-file
+           end-if
+           move test-case-title to baseline-case-in
+           move time-difference to baseline-ms-in
+           write baseline-record
+           close baseline-file
+           .
+
+      *>  Swap the console tag literals for a translated
+      *>  set. unknown language codes leave english in place.
+       set-tag-language.
+           evaluate tag-language
+               when 'es'
+                   move '<DESCRIBIR::>'   to tag-describe
+                   move '<PRUEBA::>'      to tag-it
+                   move '<APROBADO::>'    to tag-passed
+                   move '<FALLIDO::>'     to tag-failed
+                   move '<COMPLETADO::>'  to tag-completedin
+               when other
+                   continue
+           end-evaluate
+           .
+
+      *>  Default no-op suite hooks. a kata that needs per-
+      *>  suite setup/teardown overrides one or both by copying tproc
+      *>  with replacing, e.g.
+      *>    copy tproc replacing ==group-setup-hook.== by
+      *>        ==group-setup-hook. perform init-scratch-file.==
+       group-setup-hook.
+           continue
+           .
+
+       group-teardown-hook.
+           continue
+           .
+
+      *>  Default no-op retry hook; override the same way as
+      *>  the suite hooks above to reseed and re-run the failed check,
+      *>  setting retry-succeeded true if the recomputed result now
+      *>  passes. Left false (the default), assert-false counts/reports
+      *>  the original failure exactly as if retry-enabled were off.
+       retry-hook.
+           continue
+           .
+
+      *>  Structured diff: move the two values to compare
+      *>  into diff-actual/diff-expected, perform build-diff-message,
+      *>  then use diff-message in place of a hand-built message.
+       build-diff-message.
+           move 0 to diff-position
+           perform varying diff-position from 1 by 1
+                   until diff-position > 200
+                      or diff-actual(diff-position:1)
+                         not = diff-expected(diff-position:1)
+               continue
+           end-perform
+           if diff-position > 200
+               move spaces to diff-message
+               string 'values matched' delimited by size
+                   into diff-message
+           else
+      *>  blank diff-message before stringing into it - working-
+      *>  storage here defaults to binary zero, not spaces, and the
+      *>  tail of diff-message past the STRING'd text would otherwise
+      *>  carry x'00' bytes through to json-text/json-line and trip
+      *>  the LINE SEQUENTIAL json-file's bad-character status 71 on
+      *>  write (same lesson as the group-title note above).
+               move spaces to diff-message
+               string 'first difference at column ' diff-position
+                      ' expected: "' function trim(diff-expected)
+                          delimited by size
+                      '" actual: "' function trim(diff-actual)
+                          delimited by size '"'
+                   into diff-message
+           end-if
+           .
+
+      *>  Edit currency-amount per currency-locale into
+      *>  currency-formatted. the eu locale swaps the US grouping
+      *>  separator and decimal point after editing, since GnuCOBOL's
+      *>  default SPECIAL-NAMES treats '.' as the one allowed decimal
+      *>  point in a PICTURE clause, then appends a trailing euro sign
+      *>  so the eu output carries a currency symbol too, the same as
+      *>  currency-display-us's leading dollar sign does for 'us'.
+       format-currency.
+           evaluate currency-locale
+               when 'eu'
+                   move currency-amount to currency-display-plain
+      *>  swap the grouping separator and decimal point one at a time
+      *>  - a single inspect with all three replacing phrases scans
+      *>  the field once, so a ',' already turned '~' never gets
+      *>  picked back up by the '~' by '.' phrase later in that same
+      *>  statement; three separate inspects let each swap land before
+      *>  the next one runs.
+                   inspect currency-display-plain
+                       replacing all '.' by '~'
+                   inspect currency-display-plain
+                       replacing all ',' by '.'
+                   inspect currency-display-plain
+                       replacing all '~' by ','
+                   string function trim(currency-display-plain) '€'
+                       delimited by size into currency-formatted
+               when other
+                   move currency-amount to currency-display-us
+                   move currency-display-us to currency-formatted
+           end-evaluate
+           .
+
+      *>  Register a paragraph/branch name as a coverage point
+      *>  before the run starts (once per name - mirrors register-
+      *>  stub's stub-max guard below). mark-coverage only increments
+      *>  an existing entry's hit count; it does not create one, so a
+      *>  kata must call this for every name it intends to mark or
+      *>  that name's hits are silently never counted.
+       register-coverage-point.
+           if coverage-max < 50
+               add 1 to coverage-max
+               move coverage-search-name to coverage-name(coverage-max)
+               move 0 to coverage-hits(coverage-max)
+           end-if
+           .
+
+      *>  Coverage tracking: perform mark-coverage with the
+      *>  paragraph/branch name moved to coverage-search-name first.
+      *>  coverage-search-name must already have been registered via
+      *>  register-coverage-point, or this is a silent no-op.
+       mark-coverage.
+           move 0 to diff-position
+           perform varying diff-position from 1 by 1
+                   until diff-position > coverage-max
+               if coverage-name(diff-position) = coverage-search-name
+                   add 1 to coverage-hits(diff-position)
+                   move 999 to diff-position
+               end-if
+           end-perform
+           .
+
+       report-coverage.
+           display '<COVERAGE::>'
+           move 0 to diff-position
+           perform varying diff-position from 1 by 1
+                   until diff-position > coverage-max
+               display '  ' coverage-name(diff-position)
+                       ': ' coverage-hits(diff-position) ' hit(s)'
+           end-perform
+           .
+
+      *>  Check call-name-to-check against the approved
+      *>  dynamic-call whitelist before a CALL-by-name dispatch runs.
+       validate-call-name.
+           move 'n' to call-whitelist-ok-switch
+           move 0 to diff-position
+           perform varying diff-position from 1 by 1
+                   until diff-position > call-whitelist-max
+               if call-whitelist-entry(diff-position)
+                       = call-name-to-check
+                   set call-whitelist-ok to true
+               end-if
+           end-perform
+           .
+
+      *>  Assert the program under test signalled an error
+      *>  condition (raise-actual-code) instead of returning normally.
+       expect-raises.
+           if raise-actual-code = raise-expected-code
+               move spaces to assertion-message
+               perform assert-true
+           else
+               string 'expected abnormal code ' raise-expected-code
+                      ' but got ' raise-actual-code
+                   into assertion-message
+               perform assert-false
+           end-if
+           .
+
+      *>  Snapshot/approval testing. first run for a given
+      *>  snapshot-key records snapshot-value as the accepted baseline;
+      *>  later runs diff the current value against it.
+       expect-snapshot.
+           perform read-snapshot
+           if not snapshot-was-found
+               perform write-snapshot
+               move spaces to assertion-message
+               perform assert-true
+           else
+               if snapshot-found-value = snapshot-value
+                   move spaces to assertion-message
+                   perform assert-true
+               else
+                   move snapshot-value to diff-actual
+                   move snapshot-found-value to diff-expected
+                   perform build-diff-message
+                   move diff-message to assertion-message
+                   perform assert-false
+               end-if
+           end-if
+           .
+
+       read-snapshot.
+           move 'n' to snapshot-found-switch
+           move 'n' to snapshot-eof-switch
+           if snapshot-enabled
+               open input snapshot-file
+               if snapshot-file-status = '00'
+                   perform read-next-snapshot-record
+                       until snapshot-eof or snapshot-was-found
+               end-if
+               close snapshot-file
+           end-if
+           .
+
+       read-next-snapshot-record.
+           read snapshot-file
+               at end set snapshot-eof to true
+               not at end
+                   if snapshot-key-in = snapshot-key
+                       move snapshot-value-in to snapshot-found-value
+                       set snapshot-was-found to true
+                   end-if
+           end-read
+           .
+
+      *>  Register a real-name/stub-name pair (move them into
+      *>  stub-register-real/stub-register-fake first); a full table is
+      *>  silently ignored the same way the dynamic-call whitelist caps
+      *>  out, since both are small hand-maintained test fixtures, not
+      *>  user input.
+       register-stub.
+           if stub-max < 10
+               add 1 to stub-max
+               move stub-register-real to stub-real-name(stub-max)
+               move stub-register-fake to stub-fake-name(stub-max)
+           end-if
+           .
+
+      *>  Move the real program name to call-name-to-check
+      *>  (the same field validate-call-name uses) first. With stub
+      *>  mode off, or no matching registration, resolved-call-name
+      *>  comes back equal to call-name-to-check so CALL resolved-
+      *>  call-name always does the right thing whether or not a stub
+      *>  is in play.
+       resolve-call-target.
+           move call-name-to-check to resolved-call-name
+           if stub-mode-enabled
+               move 0 to diff-position
+               perform varying diff-position from 1 by 1
+                       until diff-position > stub-max
+                   if stub-real-name(diff-position) = call-name-to-check
+                       move stub-fake-name(diff-position)
+                           to resolved-call-name
+                       move 999 to diff-position
+                   end-if
+               end-perform
+           end-if
+           .
+
+      *>  Pseudo-conversational online test mode: hand the
+      *>  packed online-commarea to online-program-name the way CICS
+      *>  would pass a COMMAREA into a LINKed/XCTLed transaction, and
+      *>  get the response back in the same field. Wrap the call
+      *>  between begin-test-case/end-test-case for the usual timing
+      *>  and PASSED/FAILED reporting.
+       invoke-online-transaction.
+           call online-program-name using online-commarea
+           .
+
+      *>  Confirm this copy of tdata/tproc agrees with whichever
+      *>  copy of ddtests/pdtests is linked into the same run, if any.
+      *>  move the other side's harness-protocol-version to harness-
+      *>  other-version before performing this - not its tdata-
+      *>  version/ddtests-version label, which differs from this
+      *>  side's by construction and could never compare equal. a
+      *>  mismatch is a build-time packaging mistake (stale copybook
+      *>  picked up from the wrong directory), not a testcase failure,
+      *>  so it is reported but does not itself add to run-fail-count.
+       check-harness-version.
+           move 'n' to harness-version-ok-switch
+           if harness-other-version = spaces
+               or harness-other-version = harness-protocol-version
+               set harness-versions-match to true
+           else
+               display '<VERSION-MISMATCH::> harness A is '
+                       tdata-version ' (protocol '
+                       function trim(harness-protocol-version)
+                       ') but harness B reports protocol '
+                       harness-other-version
+           end-if
+           .
+
+      *>  Data-driven fixed testcases: perform this once per
+      *>  iteration of a varying loop over the "Fixed Tests" testsuite
+      *>  in place of a hand-written move literal/move literal pair;
+      *>  case-input/case-expected come back populated (or spaces and
+      *>  case-data-eof set, at end of file) for the caller to convert
+      *>  and use however that kata's linkage section needs them.
+       read-next-fixed-case.
+           move spaces to case-input case-expected
+           read case-data-file
+               at end set case-data-eof to true
+               not at end
+                   move case-input-in to case-input
+                   move case-expected-in to case-expected
+           end-read
+           .
+
+       write-snapshot.
+           if snapshot-enabled
+               open extend snapshot-file
+               if snapshot-file-status not = '00'
+                   open output snapshot-file
+               end-if
+               move snapshot-key to snapshot-key-in
+               move snapshot-value to snapshot-value-in
+               write snapshot-record
+               close snapshot-file
+           end-if
+           .
